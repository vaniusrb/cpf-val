@@ -0,0 +1,507 @@
+       identification division.
+       program-id. ValidadeCnpjs.
+
+       environment                division.
+       configuration              section.
+       special-names.
+           decimal-point     is   comma.
+       input-output section.
+       file-control.
+             select cnpjs assign to cnpjs-file
+             organization is line sequential
+             file status is fs-cnpjs.
+
+             select cnpjs-invalid assign to cnpjs-invalid-file
+             organization is line sequential
+             file status is fs-cnpjs-invalid.
+
+             select cnpjs-ckpt assign to cnpjs-ckpt-file
+             organization is line sequential
+             file status is fs-cnpjs-ckpt.
+
+       data division.
+       file section.
+       fd  cnpjs.
+       01  cnpjs-reg              pic is x(18).
+
+       fd  cnpjs-invalid.
+       01  cnpjs-invalid-reg.
+           05 civ-cnpjs-reg        pic x(18).
+           05 filler               pic x(01) value space.
+           05 civ-digitos-lidos    pic x(02).
+           05 filler               pic x(01) value space.
+           05 civ-digitos-calc     pic x(02).
+           05 filler               pic x(01) value space.
+           05 civ-motivo           pic x(20).
+
+       fd  cnpjs-ckpt.
+       01  ckpt-header-reg.
+           05 ckpt-tipo             pic x(01).
+           05 ckpt-h-lidos          pic 9(08).
+           05 ckpt-h-validos        pic 9(08).
+           05 ckpt-h-invalidos      pic 9(08).
+           05 ckpt-h-duplicados     pic 9(08).
+           05 ckpt-h-repetidos      pic 9(08).
+           05 ckpt-h-malformados    pic 9(08).
+           05 ckpt-h-vistos-qtd     pic 9(08).
+       01  ckpt-detail-reg.
+           05 ckpt-d-tipo           pic x(01).
+           05 ckpt-d-cnpj-visto     pic 9(14).
+
+       working-storage section.
+       77  cnpjs-file              pic x(64) value "cnpjs.txt".
+       77  cnpjs-invalid-file      pic x(64) value "cnpjs-invalid.txt".
+       77  fs-cnpjs                pic x(02) value spaces.
+       77  fs-cnpjs-invalid        pic x(02) value spaces.
+       77  error-message           pic x(64) value spaces.
+       77  idx                     pic 9(08) comp-5.
+       77  idx2                    pic 9(08) comp-5.
+       77  skip-idx                pic 9(08) comp-5.
+       77  res                     pic 9(08) comp-5.
+       77  summ                    pic 9(08) comp-5.
+       77  remain                  pic 9(08) comp-5.
+       77  cont-lidos              pic 9(08) comp-5 value zero.
+       77  cont-validos            pic 9(08) comp-5 value zero.
+       77  cont-invalidos          pic 9(08) comp-5 value zero.
+       77  cont-duplicados         pic 9(08) comp-5 value zero.
+       77  cont-repetidos          pic 9(08) comp-5 value zero.
+       77  cont-malformados        pic 9(08) comp-5 value zero.
+       77  cnpj-raw-num            pic x(14) value spaces.
+       77  cnpj-digitos-repetidos  pic x(01) value "N".
+           88 cnpj-eh-repetido      value "S".
+       77  cnpj-ja-visto           pic x(01) value "N".
+           88 cnpj-eh-duplicado     value "S".
+       77  cnpjs-ckpt-file         pic x(64) value "cnpjs.ckpt".
+       77  fs-cnpjs-ckpt           pic x(02) value spaces.
+       77  ckpt-intervalo          pic 9(08) comp-5 value 1000.
+       77  ckpt-idx                pic 9(08) comp-5 value zero.
+       77  restart-count           pic 9(08) comp-5 value zero.
+       77  param-line              pic x(64) value spaces.
+       77  param-tok1              pic x(64) value spaces.
+       77  param-tok2              pic x(64) value spaces.
+       77  restart-flag            pic x(01) value "N".
+           88 restart-requested     value "S".
+
+       01  cnpj-num                pic 9(14) value zeros.
+       01  filler redefines cnpj-num.
+           05 cnpj-dig             pic 9 occurs 14.
+
+       77  cnpj-num-lido           pic 9(14) value zeros.
+
+      *    duplicate-check table: capped at 200,000 entries, scanned
+      *    linearly by check-duplicate-cnpj below. once the table
+      *    fills, EVERY remaining record pays a scan of up to 200,000
+      *    comparisons, so total duplicate-check cost grows toward
+      *    O(n x 200,000) on files bigger than the cap - a real
+      *    scaling cliff on the multi-million-line runs this program's
+      *    checkpoint/restart support is meant for. fine for the
+      *    batch sizes seen today; a hashed or sorted lookup would be
+      *    needed before this table size becomes the bottleneck.
+       01  tab-cnpjs-vistos.
+           05 cnpj-visto           pic 9(14) occurs 200000.
+       77  qtd-cnpjs-vistos        pic 9(08) comp-5 value zero.
+
+       01  ws-cnpj-pesos-1-valores.
+           05 filler pic 9 value 5.
+           05 filler pic 9 value 4.
+           05 filler pic 9 value 3.
+           05 filler pic 9 value 2.
+           05 filler pic 9 value 9.
+           05 filler pic 9 value 8.
+           05 filler pic 9 value 7.
+           05 filler pic 9 value 6.
+           05 filler pic 9 value 5.
+           05 filler pic 9 value 4.
+           05 filler pic 9 value 3.
+           05 filler pic 9 value 2.
+       01  filler redefines ws-cnpj-pesos-1-valores.
+           05 cnpj-peso-1          pic 9 occurs 12.
+
+       01  ws-cnpj-pesos-2-valores.
+           05 filler pic 9 value 6.
+           05 filler pic 9 value 5.
+           05 filler pic 9 value 4.
+           05 filler pic 9 value 3.
+           05 filler pic 9 value 2.
+           05 filler pic 9 value 9.
+           05 filler pic 9 value 8.
+           05 filler pic 9 value 7.
+           05 filler pic 9 value 6.
+           05 filler pic 9 value 5.
+           05 filler pic 9 value 4.
+           05 filler pic 9 value 3.
+           05 filler pic 9 value 2.
+       01  filler redefines ws-cnpj-pesos-2-valores.
+           05 cnpj-peso-2          pic 9 occurs 13.
+
+       procedure division.
+           perform parse-runtime-params
+
+           open input cnpjs
+           if fs-cnpjs <> "00"
+              perform show-cnpjs-file-error
+              stop run
+           end-if
+
+           if restart-requested
+              perform read-checkpoint
+           end-if
+
+      *    a genuine checkpoint was found only when read-checkpoint
+      *    populated restart-count (it stays zero if RESTART was
+      *    passed with no cnpjs-ckpt on disk yet, e.g. the very first
+      *    run of a job) - extend only in that case, so the prior
+      *    run's invalid lines are kept instead of truncated;
+      *    otherwise fall back to a normal fresh run rather than
+      *    failing to open a file that was never created.
+           if restart-count > zero
+              open extend cnpjs-invalid
+           else
+              open output cnpjs-invalid
+           end-if
+           if fs-cnpjs-invalid <> "00"
+              perform show-cnpjs-invalid-file-error
+              stop run
+           end-if
+
+           if restart-requested
+              perform skip-to-checkpoint
+           end-if
+
+           perform until exit
+              read cnpjs next
+              if fs-cnpjs <> "00"
+                 exit perform
+              end-if
+
+              add 1 to cont-lidos
+
+              perform process-cnpj-record
+
+              perform maybe-write-checkpoint
+
+           end-perform
+
+           close cnpjs
+           close cnpjs-invalid
+
+           perform show-summary
+           stop run
+           .
+
+       parse-runtime-params.
+      *    runtime override: "[cnpjs-file-name] [RESTART]", either
+      *    token optional, e.g. "cnpjs_regional.txt" or "RESTART" or
+      *    "cnpjs_regional.txt RESTART".
+           accept param-line from command-line
+           move spaces to param-tok1, param-tok2
+           unstring param-line delimited by all space
+              into param-tok1 param-tok2
+           end-unstring
+
+           if param-tok1 = "RESTART"
+              set restart-requested to true
+           else
+              if param-tok1 <> spaces
+                 move param-tok1 to cnpjs-file
+              end-if
+              if param-tok2 = "RESTART"
+                 set restart-requested to true
+              end-if
+           end-if
+           .
+
+       read-checkpoint.
+      *    reloads the counters and the duplicate-check table as they
+      *    stood at the last checkpoint, so the records ahead of
+      *    restart-count can simply be skipped below instead of being
+      *    re-validated and re-written. the detail records actually
+      *    present in the file, not the header's vistos-qtd, drive how
+      *    many get restored - if a prior checkpoint write ran out of
+      *    space partway through the detail records, the header's
+      *    count would otherwise overstate the table and leave the
+      *    remainder of cnpj-visto holding whatever it had at program
+      *    start.
+           move zero to restart-count
+           open input cnpjs-ckpt
+           if fs-cnpjs-ckpt = "00"
+              read cnpjs-ckpt next
+              if fs-cnpjs-ckpt = "00" and ckpt-tipo = "H"
+                 move ckpt-h-lidos       to restart-count
+                 move ckpt-h-lidos       to cont-lidos
+                 move ckpt-h-validos     to cont-validos
+                 move ckpt-h-invalidos   to cont-invalidos
+                 move ckpt-h-duplicados  to cont-duplicados
+                 move ckpt-h-repetidos   to cont-repetidos
+                 move ckpt-h-malformados to cont-malformados
+                 move zero to qtd-cnpjs-vistos
+                 perform until exit
+                    read cnpjs-ckpt next
+                    if fs-cnpjs-ckpt <> "00"
+                       exit perform
+                    end-if
+                    if qtd-cnpjs-vistos < 200000
+                       add 1 to qtd-cnpjs-vistos
+                       move ckpt-d-cnpj-visto to
+                          cnpj-visto(qtd-cnpjs-vistos)
+                    end-if
+                 end-perform
+              end-if
+              close cnpjs-ckpt
+           end-if
+           .
+
+       skip-to-checkpoint.
+      *    counters and the duplicate table were already restored by
+      *    read-checkpoint, so this only needs to advance the file
+      *    position past the records already accounted for - no
+      *    re-validation, no re-write. uses its own counter
+      *    (skip-idx), not idx2 or ckpt-idx, which belong to the
+      *    duplicate-scan and checkpoint-reload loops respectively.
+           perform varying skip-idx from 1 by 1
+                      until skip-idx > restart-count
+              read cnpjs next
+              if fs-cnpjs <> "00"
+                 exit perform
+              end-if
+           end-perform
+           .
+
+       process-cnpj-record.
+           perform build-cnpj-raw
+
+           if cnpj-raw-num is not numeric
+              display "registro malformado: " cnpjs-reg
+              perform report-malformed-cnpj
+              add 1 to cont-malformados
+           else
+              move cnpj-raw-num(1:8)   to cnpj-num(1:8)
+              move cnpj-raw-num(9:4)   to cnpj-num(9:4)
+              move cnpj-raw-num(13:2)  to cnpj-num(13:2)
+              move cnpj-num to cnpj-num-lido
+              move zeros to cnpj-num(13:2)
+
+              perform first-digit
+              perform second-digit
+              perform check-duplicate-cnpj
+              perform check-repeated-digits
+
+              if cnpj-eh-duplicado
+                 display "cnpj duplicado: " cnpjs-reg
+                 perform report-duplicate-cnpj
+                 add 1 to cont-duplicados
+              else
+                 perform remember-cnpj
+                 if cnpj-eh-repetido
+                    display "cnpj inválido (digitos repetidos): "
+                       cnpjs-reg
+                    perform report-repeated-cnpj
+                    add 1 to cont-repetidos
+                 else
+                    if cnpj-raw-num(13:2) <> cnpj-num(13:2)
+                       display "cnpj inválido: " cnpjs-reg
+                          " digitos calculados: " cnpj-num(13:2)
+                       perform report-invalid-cnpj
+                       add 1 to cont-invalidos
+                    else
+                       add 1 to cont-validos
+                    end-if
+                 end-if
+              end-if
+           .
+
+       maybe-write-checkpoint.
+      *    rewrites the checkpoint file whole: a header record with
+      *    the current counters, followed by one detail record per
+      *    duplicate-table entry seen so far, so a later restart can
+      *    reload this exact state instead of re-deriving it.
+           if function mod(cont-lidos, ckpt-intervalo) = 0
+              open output cnpjs-ckpt
+              if fs-cnpjs-ckpt <> "00"
+                 perform show-cnpjs-ckpt-file-error
+              else
+                 move "H"              to ckpt-tipo
+                 move cont-lidos        to ckpt-h-lidos
+                 move cont-validos      to ckpt-h-validos
+                 move cont-invalidos    to ckpt-h-invalidos
+                 move cont-duplicados   to ckpt-h-duplicados
+                 move cont-repetidos    to ckpt-h-repetidos
+                 move cont-malformados  to ckpt-h-malformados
+                 move qtd-cnpjs-vistos  to ckpt-h-vistos-qtd
+                 write ckpt-header-reg
+                 if fs-cnpjs-ckpt <> "00"
+                    perform show-cnpjs-ckpt-file-error
+                 else
+                    perform varying ckpt-idx from 1 by 1
+                               until ckpt-idx > qtd-cnpjs-vistos
+                       move "D"                to ckpt-d-tipo
+                       move cnpj-visto(ckpt-idx) to ckpt-d-cnpj-visto
+                       write ckpt-detail-reg
+                       if fs-cnpjs-ckpt <> "00"
+                          perform show-cnpjs-ckpt-file-error
+                          exit perform
+                       end-if
+                    end-perform
+                 end-if
+                 close cnpjs-ckpt
+              end-if
+           end-if
+           .
+
+       build-cnpj-raw.
+      *    masked layout: "XX.XXX.XXX/XXXX-XX" (18 chars); otherwise
+      *    treat the line as a bare 14-digit number.
+           move spaces to cnpj-raw-num
+           if cnpjs-reg(3:1) = "." and cnpjs-reg(7:1) = "."
+                                   and cnpjs-reg(11:1) = "/"
+                                   and cnpjs-reg(16:1) = "-"
+              move cnpjs-reg(1:2)   to cnpj-raw-num(1:2)
+              move cnpjs-reg(4:3)   to cnpj-raw-num(3:3)
+              move cnpjs-reg(8:3)   to cnpj-raw-num(6:3)
+              move cnpjs-reg(12:4)  to cnpj-raw-num(9:4)
+              move cnpjs-reg(17:2)  to cnpj-raw-num(13:2)
+           else
+              move cnpjs-reg(1:14) to cnpj-raw-num
+           end-if
+           .
+
+       first-digit.
+           move zeros to summ
+           perform varying idx from 1 by 1 until idx > 12
+              compute res = cnpj-dig(idx) * cnpj-peso-1(idx)
+              add res to summ
+           end-perform
+           move function rem(summ, 11) to remain
+           if remain > 1
+              compute cnpj-dig(13) = 11 - remain
+           end-if
+           .
+
+       second-digit.
+           move zeros to summ
+           perform varying idx from 1 by 1 until idx > 13
+              compute res = cnpj-dig(idx) * cnpj-peso-2(idx)
+              add res to summ
+           end-perform
+           move function rem(summ, 11) to remain
+           if remain > 1
+              compute cnpj-dig(14) = 11 - remain
+           end-if
+           .
+
+       check-repeated-digits.
+      *    known-invalid pattern: all 12 base digits equal (e.g.
+      *    11.111.111/1111-xx, 00.000.000/0000-xx), regardless of
+      *    what the check digits compute to.
+           move "S" to cnpj-digitos-repetidos
+           perform varying idx from 2 by 1 until idx > 12
+              if cnpj-dig(idx) <> cnpj-dig(1)
+                 move "N" to cnpj-digitos-repetidos
+                 exit perform
+              end-if
+           end-perform
+           .
+
+       check-duplicate-cnpj.
+           move "N" to cnpj-ja-visto
+           perform varying idx2 from 1 by 1
+                      until idx2 > qtd-cnpjs-vistos
+              if cnpj-visto(idx2) = cnpj-num-lido
+                 move "S" to cnpj-ja-visto
+                 exit perform
+              end-if
+           end-perform
+           .
+
+       remember-cnpj.
+           if qtd-cnpjs-vistos < 200000
+              add 1 to qtd-cnpjs-vistos
+              move cnpj-num-lido to cnpj-visto(qtd-cnpjs-vistos)
+           end-if
+           .
+
+       report-invalid-cnpj.
+           move spaces            to cnpjs-invalid-reg
+           move cnpjs-reg          to civ-cnpjs-reg
+           move cnpj-raw-num(13:2)  to civ-digitos-lidos
+           move cnpj-num(13:2)     to civ-digitos-calc
+           move "digito invalido"  to civ-motivo
+           write cnpjs-invalid-reg
+           perform check-invalid-write
+           .
+
+       report-duplicate-cnpj.
+           move spaces            to cnpjs-invalid-reg
+           move cnpjs-reg          to civ-cnpjs-reg
+           move cnpj-raw-num(13:2)  to civ-digitos-lidos
+           move cnpj-num(13:2)     to civ-digitos-calc
+           move "cnpj duplicado"   to civ-motivo
+           write cnpjs-invalid-reg
+           perform check-invalid-write
+           .
+
+       report-malformed-cnpj.
+           move spaces              to cnpjs-invalid-reg
+           move cnpjs-reg            to civ-cnpjs-reg
+           move "registro malformado"  to civ-motivo
+           write cnpjs-invalid-reg
+           perform check-invalid-write
+           .
+
+       report-repeated-cnpj.
+           move spaces             to cnpjs-invalid-reg
+           move cnpjs-reg           to civ-cnpjs-reg
+           move cnpj-raw-num(13:2)   to civ-digitos-lidos
+           move cnpj-num(13:2)      to civ-digitos-calc
+           move "digitos repetidos" to civ-motivo
+           write cnpjs-invalid-reg
+           perform check-invalid-write
+           .
+
+       check-invalid-write.
+      *    a failed write here silently drops an exception record
+      *    forever, so it gets the same file-status guard already
+      *    given to the checkpoint write in maybe-write-checkpoint.
+           if fs-cnpjs-invalid <> "00"
+              perform show-cnpjs-invalid-file-error
+           end-if
+           .
+
+       show-summary.
+           display "---------------------------------------------"
+           display "resumo da validacao de cnpjs"
+           display "registros lidos    : " cont-lidos
+           display "registros validos  : " cont-validos
+           display "registros invalidos: " cont-invalidos
+           display "registros duplicados: " cont-duplicados
+           display "registros c/ digitos repetidos: " cont-repetidos
+           display "registros malformados: " cont-malformados
+           display "---------------------------------------------"
+           .
+
+       show-cnpjs-file-error.
+           copy "FileStat-Msgs.cpy" replacing stat by fs-cnpjs,
+                                              msg by error-message.
+           display function trim(error-message) " '"
+              function trim(cnpjs-file) "', (status = " fs-cnpjs ")"
+           .
+
+       show-cnpjs-invalid-file-error.
+           copy "FileStat-Msgs.cpy" replacing stat by fs-cnpjs-invalid,
+                                              msg by error-message.
+           display function trim(error-message) " '"
+              function trim(cnpjs-invalid-file) "', (status = "
+              fs-cnpjs-invalid ")"
+           .
+
+       show-cnpjs-ckpt-file-error.
+      *    checkpointing is a resilience aid, not a hard requirement,
+      *    so a failure here warns the operator but does not abend
+      *    the run.
+           copy "FileStat-Msgs.cpy" replacing stat by fs-cnpjs-ckpt,
+                                              msg by error-message.
+           display "aviso: checkpoint nao gravado - "
+              function trim(error-message) " '"
+              function trim(cnpjs-ckpt-file) "', (status = "
+              fs-cnpjs-ckpt ")"
+           .
