@@ -9,56 +9,346 @@
        file-control.
              select cpfs assign to cpfs-file
              organization is line sequential
-             file status is fs-cpfs.            
- 
+             file status is fs-cpfs.
+
+             select cpfs-invalid assign to cpfs-invalid-file
+             organization is line sequential
+             file status is fs-cpfs-invalid.
+
+             select cpfs-valid assign to cpfs-valid-file
+             organization is line sequential
+             file status is fs-cpfs-valid.
+
+             select cpfs-ckpt assign to cpfs-ckpt-file
+             organization is line sequential
+             file status is fs-cpfs-ckpt.
+
        data division.
        file section.
        fd  cpfs.
        01  cpfs-reg               pic is x(14).
 
+       fd  cpfs-invalid.
+       01  cpfs-invalid-reg.
+           05 civ-cpfs-reg        pic x(14).
+           05 filler              pic x(01) value space.
+           05 civ-digitos-lidos   pic x(02).
+           05 filler              pic x(01) value space.
+           05 civ-digitos-calc    pic x(02).
+           05 filler              pic x(01) value space.
+           05 civ-motivo          pic x(20).
+
+       fd  cpfs-valid.
+       01  cpfs-valid-reg         pic is x(14).
+
+       fd  cpfs-ckpt.
+       01  ckpt-header-reg.
+           05 ckpt-tipo            pic x(01).
+           05 ckpt-h-lidos         pic 9(08).
+           05 ckpt-h-validos       pic 9(08).
+           05 ckpt-h-invalidos     pic 9(08).
+           05 ckpt-h-duplicados    pic 9(08).
+           05 ckpt-h-repetidos     pic 9(08).
+           05 ckpt-h-malformados   pic 9(08).
+           05 ckpt-h-vistos-qtd    pic 9(08).
+       01  ckpt-detail-reg.
+           05 ckpt-d-tipo          pic x(01).
+           05 ckpt-d-cpf-visto     pic 9(11).
+
        working-storage section.
        77  cpfs-file              pic x(64) value "cpfs.txt".
+       77  cpfs-invalid-file      pic x(64) value "cpfs-invalid.txt".
+       77  cpfs-valid-file        pic x(64) value "cpfs-valid.txt".
        77  fs-cpfs                pic x(02) value spaces.
+       77  fs-cpfs-invalid        pic x(02) value spaces.
+       77  fs-cpfs-valid          pic x(02) value spaces.
        77  error-message          pic x(64) value spaces.
        77  dig-bin                pic 9(02) comp-5.
        77  idx                    pic 9(08) comp-5.
        77  res                    pic 9(08) comp-5.
        77  summ                   pic 9(08) comp-5.
        77  remain                 pic 9(08) comp-5.
-       
+       77  cont-lidos             pic 9(08) comp-5 value zero.
+       77  cont-validos           pic 9(08) comp-5 value zero.
+       77  cont-invalidos         pic 9(08) comp-5 value zero.
+       77  cont-duplicados        pic 9(08) comp-5 value zero.
+       77  idx2                   pic 9(08) comp-5.
+       77  skip-idx               pic 9(08) comp-5.
+       77  cpf-raw-num            pic x(11) value spaces.
+       77  cont-repetidos         pic 9(08) comp-5 value zero.
+       77  cpf-digitos-repetidos  pic x(01) value "N".
+           88 cpf-eh-repetido      value "S".
+       77  cpf-ja-visto           pic x(01) value "N".
+           88 cpf-eh-duplicado     value "S".
+       77  cont-malformados       pic 9(08) comp-5 value zero.
+       77  cpfs-ckpt-file         pic x(64) value "cpfs.ckpt".
+       77  fs-cpfs-ckpt           pic x(02) value spaces.
+       77  ckpt-intervalo         pic 9(08) comp-5 value 1000.
+       77  ckpt-idx               pic 9(08) comp-5 value zero.
+       77  restart-count          pic 9(08) comp-5 value zero.
+       77  param-line             pic x(64) value spaces.
+       77  param-tok1             pic x(64) value spaces.
+       77  param-tok2             pic x(64) value spaces.
+       77  restart-flag           pic x(01) value "N".
+           88 restart-requested    value "S".
+
        01  cpf-num                pic 9(11) value zeros.
        01  filler redefines cpf-num.
            05 cpf-dig             pic 9 occurs 11.
 
+       77  cpf-num-lido           pic 9(11) value zeros.
+
+      *    duplicate-check table: capped at 200,000 entries, scanned
+      *    linearly by check-duplicate-cpf below. once the table
+      *    fills, EVERY remaining record pays a scan of up to 200,000
+      *    comparisons, so total duplicate-check cost grows toward
+      *    O(n x 200,000) on files bigger than the cap - a real
+      *    scaling cliff on the multi-million-line runs this program's
+      *    checkpoint/restart support is meant for. fine for the
+      *    batch sizes seen today; a hashed or sorted lookup would be
+      *    needed before this table size becomes the bottleneck.
+       01  tab-cpfs-vistos.
+           05 cpf-visto           pic 9(11) occurs 200000.
+       77  qtd-cpfs-vistos        pic 9(08) comp-5 value zero.
+
        procedure division.
+           perform parse-runtime-params
+
            open input cpfs
            if fs-cpfs <> "00"
               perform show-cpfs-file-error
               stop run
            end-if
-          
+
+           if restart-requested
+              perform read-checkpoint
+           end-if
+
+      *    a genuine checkpoint was found only when read-checkpoint
+      *    populated restart-count (it stays zero if RESTART was
+      *    passed with no cpfs-ckpt on disk yet, e.g. the very first
+      *    run of a job) - extend only in that case, so the prior
+      *    run's valid/invalid lines are kept instead of truncated;
+      *    otherwise fall back to a normal fresh run rather than
+      *    failing to open files that were never created.
+           if restart-count > zero
+              open extend cpfs-invalid
+           else
+              open output cpfs-invalid
+           end-if
+           if fs-cpfs-invalid <> "00"
+              perform show-cpfs-invalid-file-error
+              stop run
+           end-if
+
+           if restart-count > zero
+              open extend cpfs-valid
+           else
+              open output cpfs-valid
+           end-if
+           if fs-cpfs-valid <> "00"
+              perform show-cpfs-valid-file-error
+              stop run
+           end-if
+
+           if restart-requested
+              perform skip-to-checkpoint
+           end-if
+
            perform until exit
               read cpfs next
               if fs-cpfs <> "00"
                  exit perform
               end-if
-      
-              move cpfs-reg(1:3) to cpf-num(1:3)
-              move cpfs-reg(5:3) to cpf-num(4:3)
-              move cpfs-reg(9:3) to cpf-num(7:3)
+
+              add 1 to cont-lidos
+
+              perform process-cpf-record
+
+              perform maybe-write-checkpoint
+
+           end-perform
+
+           close cpfs
+           close cpfs-invalid
+           close cpfs-valid
+
+           perform show-summary
+           stop run
+           .
+
+       parse-runtime-params.
+      *    runtime override: "[cpfs-file-name] [RESTART]", either
+      *    token optional, e.g. "cpfs_regional.txt" or "RESTART" or
+      *    "cpfs_regional.txt RESTART".
+           accept param-line from command-line
+           move spaces to param-tok1, param-tok2
+           unstring param-line delimited by all space
+              into param-tok1 param-tok2
+           end-unstring
+
+           if param-tok1 = "RESTART"
+              set restart-requested to true
+           else
+              if param-tok1 <> spaces
+                 move param-tok1 to cpfs-file
+              end-if
+              if param-tok2 = "RESTART"
+                 set restart-requested to true
+              end-if
+           end-if
+           .
+
+       read-checkpoint.
+      *    reloads the counters and the duplicate-check table as they
+      *    stood at the last checkpoint, so the records ahead of
+      *    restart-count can simply be skipped below instead of being
+      *    re-validated and re-written. the detail records actually
+      *    present in the file, not the header's vistos-qtd, drive how
+      *    many get restored - if a prior checkpoint write ran out of
+      *    space partway through the detail records, the header's
+      *    count would otherwise overstate the table and leave the
+      *    remainder of cpf-visto holding whatever it had at program
+      *    start.
+           move zero to restart-count
+           open input cpfs-ckpt
+           if fs-cpfs-ckpt = "00"
+              read cpfs-ckpt next
+              if fs-cpfs-ckpt = "00" and ckpt-tipo = "H"
+                 move ckpt-h-lidos       to restart-count
+                 move ckpt-h-lidos       to cont-lidos
+                 move ckpt-h-validos     to cont-validos
+                 move ckpt-h-invalidos   to cont-invalidos
+                 move ckpt-h-duplicados  to cont-duplicados
+                 move ckpt-h-repetidos   to cont-repetidos
+                 move ckpt-h-malformados to cont-malformados
+                 move zero to qtd-cpfs-vistos
+                 perform until exit
+                    read cpfs-ckpt next
+                    if fs-cpfs-ckpt <> "00"
+                       exit perform
+                    end-if
+                    if qtd-cpfs-vistos < 200000
+                       add 1 to qtd-cpfs-vistos
+                       move ckpt-d-cpf-visto to
+                          cpf-visto(qtd-cpfs-vistos)
+                    end-if
+                 end-perform
+              end-if
+              close cpfs-ckpt
+           end-if
+           .
+
+       skip-to-checkpoint.
+      *    counters and the duplicate table were already restored by
+      *    read-checkpoint, so this only needs to advance the file
+      *    position past the records already accounted for - no
+      *    re-validation, no re-write. uses its own counter
+      *    (skip-idx), not idx2 or ckpt-idx, which belong to the
+      *    duplicate-scan and checkpoint-reload loops respectively.
+           perform varying skip-idx from 1 by 1
+                      until skip-idx > restart-count
+              read cpfs next
+              if fs-cpfs <> "00"
+                 exit perform
+              end-if
+           end-perform
+           .
+
+       process-cpf-record.
+           perform build-cpf-raw
+
+           if cpf-raw-num is not numeric
+              display "registro malformado: " cpfs-reg
+              perform report-malformed-cpf
+              add 1 to cont-malformados
+           else
+              move cpf-raw-num(1:3)  to cpf-num(1:3)
+              move cpf-raw-num(4:3)  to cpf-num(4:3)
+              move cpf-raw-num(7:3)  to cpf-num(7:3)
+              move cpf-raw-num(10:2) to cpf-num(10:2)
+              move cpf-num to cpf-num-lido
               move zeros to cpf-num(10:2)
 
               perform first-digit
               perform second-digit
-              
-              if cpfs-reg(13:2) <> cpf-num(10:2)
-                 display "cpf inválido: " cpfs-reg, " digitos calculados: " cpf-num(10:2)
+              perform check-duplicate-cpf
+              perform check-repeated-digits
+
+              if cpf-eh-duplicado
+                 display "cpf duplicado: " cpfs-reg
+                 perform report-duplicate-cpf
+                 add 1 to cont-duplicados
+              else
+                 perform remember-cpf
+                 if cpf-eh-repetido
+                    display "cpf inválido (digitos repetidos): "
+                       cpfs-reg
+                    perform report-repeated-cpf
+                    add 1 to cont-repetidos
+                 else
+                    if cpf-raw-num(10:2) <> cpf-num(10:2)
+                       display "cpf inválido: " cpfs-reg
+                          " digitos calculados: " cpf-num(10:2)
+                       perform report-invalid-cpf
+                       add 1 to cont-invalidos
+                    else
+                       perform report-valid-cpf
+                       add 1 to cont-validos
+                    end-if
+                 end-if
               end-if
+           .
 
-           end-perform
+       maybe-write-checkpoint.
+      *    rewrites the checkpoint file whole: a header record with
+      *    the current counters, followed by one detail record per
+      *    duplicate-table entry seen so far, so a later restart can
+      *    reload this exact state instead of re-deriving it.
+           if function mod(cont-lidos, ckpt-intervalo) = 0
+              open output cpfs-ckpt
+              if fs-cpfs-ckpt <> "00"
+                 perform show-cpfs-ckpt-file-error
+              else
+                 move "H"              to ckpt-tipo
+                 move cont-lidos        to ckpt-h-lidos
+                 move cont-validos      to ckpt-h-validos
+                 move cont-invalidos    to ckpt-h-invalidos
+                 move cont-duplicados   to ckpt-h-duplicados
+                 move cont-repetidos    to ckpt-h-repetidos
+                 move cont-malformados  to ckpt-h-malformados
+                 move qtd-cpfs-vistos   to ckpt-h-vistos-qtd
+                 write ckpt-header-reg
+                 if fs-cpfs-ckpt <> "00"
+                    perform show-cpfs-ckpt-file-error
+                 else
+                    perform varying ckpt-idx from 1 by 1
+                               until ckpt-idx > qtd-cpfs-vistos
+                       move "D"               to ckpt-d-tipo
+                       move cpf-visto(ckpt-idx) to ckpt-d-cpf-visto
+                       write ckpt-detail-reg
+                       if fs-cpfs-ckpt <> "00"
+                          perform show-cpfs-ckpt-file-error
+                          exit perform
+                       end-if
+                    end-perform
+                 end-if
+                 close cpfs-ckpt
+              end-if
+           end-if
+           .
 
-           close cpfs
-           stop run
+       build-cpf-raw.
+           move spaces to cpf-raw-num
+           if cpfs-reg(4:1) = "." and cpfs-reg(8:1) = "."
+                                  and cpfs-reg(12:1) = "-"
+              move cpfs-reg(1:3)  to cpf-raw-num(1:3)
+              move cpfs-reg(5:3)  to cpf-raw-num(4:3)
+              move cpfs-reg(9:3)  to cpf-raw-num(7:3)
+              move cpfs-reg(13:2) to cpf-raw-num(10:2)
+           else
+              move cpfs-reg(1:11) to cpf-raw-num
+           end-if
            .
 
        first-digit.
@@ -85,7 +375,140 @@
            end-if
            .
 
+       check-repeated-digits.
+      *    known-invalid pattern: all 9 base digits equal (e.g.
+      *    111.111.111-xx, 000.000.000-xx), regardless of what the
+      *    check digits compute to.
+           move "S" to cpf-digitos-repetidos
+           perform varying idx from 2 by 1 until idx > 9
+              if cpf-dig(idx) <> cpf-dig(1)
+                 move "N" to cpf-digitos-repetidos
+                 exit perform
+              end-if
+           end-perform
+           .
+
+       check-duplicate-cpf.
+           move "N" to cpf-ja-visto
+           perform varying idx2 from 1 by 1
+                      until idx2 > qtd-cpfs-vistos
+              if cpf-visto(idx2) = cpf-num-lido
+                 move "S" to cpf-ja-visto
+                 exit perform
+              end-if
+           end-perform
+           .
+
+       remember-cpf.
+           if qtd-cpfs-vistos < 200000
+              add 1 to qtd-cpfs-vistos
+              move cpf-num-lido to cpf-visto(qtd-cpfs-vistos)
+           end-if
+           .
+
+       report-invalid-cpf.
+           move spaces            to cpfs-invalid-reg
+           move cpfs-reg           to civ-cpfs-reg
+           move cpf-raw-num(10:2)   to civ-digitos-lidos
+           move cpf-num(10:2)      to civ-digitos-calc
+           move "digito invalido"  to civ-motivo
+           write cpfs-invalid-reg
+           perform check-invalid-write
+           .
+
+       report-duplicate-cpf.
+           move spaces            to cpfs-invalid-reg
+           move cpfs-reg           to civ-cpfs-reg
+           move cpf-raw-num(10:2)   to civ-digitos-lidos
+           move cpf-num(10:2)      to civ-digitos-calc
+           move "cpf duplicado"    to civ-motivo
+           write cpfs-invalid-reg
+           perform check-invalid-write
+           .
+
+       report-valid-cpf.
+           move spaces   to cpfs-valid-reg
+           move cpfs-reg to cpfs-valid-reg
+           write cpfs-valid-reg
+           perform check-valid-write
+           .
+
+       report-malformed-cpf.
+           move spaces              to cpfs-invalid-reg
+           move cpfs-reg             to civ-cpfs-reg
+           move "registro malformado"  to civ-motivo
+           write cpfs-invalid-reg
+           perform check-invalid-write
+           .
+
+       report-repeated-cpf.
+           move spaces             to cpfs-invalid-reg
+           move cpfs-reg            to civ-cpfs-reg
+           move cpf-raw-num(10:2)    to civ-digitos-lidos
+           move cpf-num(10:2)       to civ-digitos-calc
+           move "digitos repetidos" to civ-motivo
+           write cpfs-invalid-reg
+           perform check-invalid-write
+           .
+
+       check-invalid-write.
+      *    a failed write here silently drops an exception record
+      *    forever, so it gets the same file-status guard already
+      *    given to the checkpoint write in maybe-write-checkpoint.
+           if fs-cpfs-invalid <> "00"
+              perform show-cpfs-invalid-file-error
+           end-if
+           .
+
+       check-valid-write.
+           if fs-cpfs-valid <> "00"
+              perform show-cpfs-valid-file-error
+           end-if
+           .
+
+       show-summary.
+           display "---------------------------------------------"
+           display "resumo da validacao de cpfs"
+           display "registros lidos    : " cont-lidos
+           display "registros validos  : " cont-validos
+           display "registros invalidos: " cont-invalidos
+           display "registros duplicados: " cont-duplicados
+           display "registros c/ digitos repetidos: " cont-repetidos
+           display "registros malformados: " cont-malformados
+           display "---------------------------------------------"
+           .
+
        show-cpfs-file-error.
-           copy "FileStat-Msgs.cpy" replacing stat by fs-cpfs, msg by error-message.
-           display function trim(error-message) " '" function trim(cpfs-file) "', (status = " fs-cpfs ")"
+           copy "FileStat-Msgs.cpy" replacing stat by fs-cpfs,
+                                              msg by error-message.
+           display function trim(error-message) " '"
+              function trim(cpfs-file) "', (status = " fs-cpfs ")"
+           .
+
+       show-cpfs-invalid-file-error.
+           copy "FileStat-Msgs.cpy" replacing stat by fs-cpfs-invalid,
+                                              msg by error-message.
+           display function trim(error-message) " '"
+              function trim(cpfs-invalid-file) "', (status = "
+              fs-cpfs-invalid ")"
+           .
+
+       show-cpfs-valid-file-error.
+           copy "FileStat-Msgs.cpy" replacing stat by fs-cpfs-valid,
+                                              msg by error-message.
+           display function trim(error-message) " '"
+              function trim(cpfs-valid-file) "', (status = "
+              fs-cpfs-valid ")"
+           .
+
+       show-cpfs-ckpt-file-error.
+      *    checkpointing is a resilience aid, not a hard requirement,
+      *    so a failure here warns the operator but does not abend
+      *    the run.
+           copy "FileStat-Msgs.cpy" replacing stat by fs-cpfs-ckpt,
+                                              msg by error-message.
+           display "aviso: checkpoint nao gravado - "
+              function trim(error-message) " '"
+              function trim(cpfs-ckpt-file) "', (status = "
+              fs-cpfs-ckpt ")"
            .
