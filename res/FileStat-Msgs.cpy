@@ -0,0 +1,41 @@
+      *****************************************************************
+      *  FileStat-Msgs.cpy
+      *  Translates a 2-char COBOL FILE STATUS code (stat) into a
+      *  short human-readable message (msg) for error DISPLAYs.
+      *****************************************************************
+           evaluate stat
+              when "00"
+                 move "sucesso" to msg
+              when "05"
+                 move "arquivo otimizado criado" to msg
+              when "10"
+                 move "fim de arquivo" to msg
+              when "21"
+                 move "chave fora de sequencia" to msg
+              when "22"
+                 move "registro duplicado" to msg
+              when "23"
+                 move "registro nao encontrado" to msg
+              when "30"
+                 move "erro de e/s permanente" to msg
+              when "34"
+                 move "excedida a capacidade do arquivo" to msg
+              when "35"
+                 move "arquivo nao encontrado" to msg
+              when "37"
+                 move "organizacao incompativel" to msg
+              when "41"
+                 move "arquivo ja aberto" to msg
+              when "42"
+                 move "arquivo nao aberto" to msg
+              when "43"
+                 move "operacao invalida para o registro" to msg
+              when "46"
+                 move "leitura invalida apos fim" to msg
+              when "47"
+                 move "arquivo nao aberto p/ leitura" to msg
+              when "48"
+                 move "arquivo nao aberto p/ gravacao" to msg
+              when other
+                 move "erro desconhecido no arquivo" to msg
+           end-evaluate
